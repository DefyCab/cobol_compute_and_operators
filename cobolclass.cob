@@ -1,85 +1,530 @@
-       >>SOURCE FORMAT FREE
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. cobolclass.
 AUTHOR. Love Bellinder.
 
 DATE-WRITTEN.  18/07/2023.
 DATE-COMPILED. 18/07/2023.
- 
+*>
+*> Modification history
+*> 18/07/2023 - original interactive single-student version.
+*> 08/08/2026 - converted to batch enrollment intake: reads the
+*>              STUDENT-ENROLLMENT roster file instead of ACCEPT Age,
+*>              runs the same age-band/PassingScore logic per student,
+*>              and prints a full roster report.
+*> 08/08/2026 - each student's computed grade level is now appended
+*>              to the STUDENT-GRADE-HISTORY file for the current
+*>              school year so prior years are not lost.
+*> 08/08/2026 - Score is now a numeric 0-100 test score. The letter
+*>              grade is derived from the GRADE-CUTOFF control file
+*>              instead of arriving pre-converted, and a grade
+*>              distribution summary is produced for the batch.
+*> 08/08/2026 - each voting-eligibility determination is appended to
+*>              the VOTE-ELIGIBILITY-LOG for the election committee.
+*> 08/08/2026 - ages outside sane K-12 bounds are now validated before
+*>              the age-band logic runs and routed to the AGE-SUSPENSE
+*>              file; a read/accepted/rejected reconciliation report
+*>              prints at the end of the run.
+*> 08/08/2026 - the single-digit TestNumber classifier was pulled out
+*>              into the testitemanalysis subsystem, which this
+*>              program now calls as part of the same batch run.
+*> 08/08/2026 - report text is now driven by the MESSAGES catalog and
+*>              a LANG-CODE read from the LANGUAGE-CONTROL file (SV or
+*>              EN), instead of being hardcoded Swedish literals.
+*> 08/08/2026 - the Age >= 19 population now follows a parallel
+*>              continuing-education path and is appended to the
+*>              CONTINUING-ED-ENROLLMENT file instead of just being
+*>              labelled finished and dropped.
+*> 08/08/2026 - the batch run now checkpoints the last successfully
+*>              processed student ID to RESTART-CONTROL after every
+*>              student, and skips ahead past that point on restart
+*>              instead of reprocessing already-logged students.
+*> 08/08/2026 - each run now produces a SIS-EXTRACT feed (header,
+*>              one detail record per processed student, trailer with
+*>              record count and a hash total on student ID) so the
+*>              district SIS's load job can validate and accept it.
+*> 08/08/2026 - SIS-EXTRACT detail lines now accumulate in a durable
+*>              SIS-EXTRACT-DETAIL file that survives a restart, and
+*>              the header/trailer-framed feed is rebuilt from it at
+*>              the end of every run instead of being truncated by
+*>              OPEN OUTPUT partway through a restarted batch. The
+*>              AGE-SUSPENSE log and the GRADE-CUTOFF table load now
+*>              follow the same append/graceful-degrade discipline as
+*>              the other control files, and the item-analysis
+*>              subsystem now receives LANG-CODE so its report is
+*>              bilingual too.
+
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 SPECIAL-NAMES.
        CLASS PassingScore IS "A" THRU "C", "D".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentEnrollmentFile ASSIGN TO "STUDENTENROLLMENT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EnrollmentStatus.
+    SELECT StudentGradeHistoryFile ASSIGN TO "STUDENTGRADEHISTORY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS GradeHistoryStatus.
+    SELECT GradeCutoffFile ASSIGN TO "GRADECUTOFF"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS GradeCutoffStatus.
+    SELECT VoteEligibilityLogFile ASSIGN TO "VOTEELIGIBILITYLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS VoteLogStatus.
+    SELECT AgeSuspenseFile ASSIGN TO "AGESUSPENSE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AgeSuspenseStatus.
+    SELECT LanguageControlFile ASSIGN TO "LANGCONTROL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS LangControlStatus.
+    SELECT ContinuingEdFile ASSIGN TO "CONTINUINGED"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ContinuingEdStatus.
+    SELECT RestartControlFile ASSIGN TO "RESTARTCONTROL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RestartControlStatus.
+    SELECT SisExtractFile ASSIGN TO "SISEXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SisExtractStatus.
+    SELECT SisDetailFile ASSIGN TO "SISEXTRACTDETAIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SisDetailStatus.
 DATA DIVISION.
 FILE SECTION.
+FD StudentEnrollmentFile.
+01 StudentEnrollmentRecord.
+    COPY studenroll.
+FD StudentGradeHistoryFile.
+01 GradeHistoryRecord.
+    COPY gradehist.
+FD GradeCutoffFile.
+01 GradeCutoffRecord.
+    COPY gradecut.
+FD VoteEligibilityLogFile.
+01 VoteEligibilityLogRecord.
+    COPY voteelig.
+FD AgeSuspenseFile.
+01 AgeSuspenseRecord.
+    COPY agesusp.
+FD LanguageControlFile.
+01 LanguageControlRecord.
+    COPY langctl.
+FD ContinuingEdFile.
+01 ContinuingEdRecord.
+    COPY contedu.
+FD RestartControlFile.
+01 RestartControlRecord.
+    COPY restctl.
+FD SisExtractFile.
+01 SisExtractRecord.
+    COPY sisextr.
+FD SisDetailFile.
+01 SisDetailRecord.
+    COPY sisdet.
 WORKING-STORAGE SECTION.
+COPY messages.
 01 Age pic 99 value 0.
 01 Grade pic 99 value 0.
 01 GradeZeroRemover pic 9 value 0.
 01 GradeGymnasium pic 9 value 0.
-01 Score pic x(1) value "B".
+01 Score pic 9(3) value 0.
+01 ScoreLetter pic x(1) value "F".
+01 GradeCutoffTable.
+       05 GradeCutoffEntry occurs 1 to 10 times
+           depending on GradeCutoffCount
+           indexed by CutoffIdx.
+           10 TableCutoffLetter pic x(1).
+           10 TableCutoffMinScore pic 9(3).
+01 GradeCutoffCount pic 9(2) value 0.
+01 GradeCutoffEof pic x value "N".
+       88 EndOfGradeCutoffs value "Y".
+01 GradeCountA pic 9(5) value 0.
+01 GradeCountB pic 9(5) value 0.
+01 GradeCountC pic 9(5) value 0.
+01 GradeCountD pic 9(5) value 0.
+01 GradeCountF pic 9(5) value 0.
 01 CanVoteFlag pic 9 value 0.
        88 CanVote value 1.
        88 CantVote value 0.
-01 TestNumber pic x.
-       88 IsPrime value "1","3","5","7".
-       88 IsOdd value "1","3","5","7","9".
-       88 IsEven value "2","4","6","8".
-       88 LessThan5 value "1" THRU "4".
-       88 ANumber value "0" THRU "9".
-*> Bullion 88 sets conditional-value
+01 EnrollmentEof pic x value "N".
+       88 EndOfEnrollment value "Y".
+01 RosterStudentCount pic 9(5) value 0.
+01 GradeHistoryStatus pic xx value "00".
+01 CurrentSchoolYear pic 9(4) value 0.
+01 VoteLogStatus pic xx value "00".
+01 CurrentRunDate pic 9(8) value 0.
+01 MinValidAge pic 99 value 4.
+01 MaxValidAge pic 99 value 90.
+01 RosterAcceptedCount pic 9(5) value 0.
+01 RosterRejectedCount pic 9(5) value 0.
+01 LangCode pic x(2) value "SV".
+01 LangControlStatus pic xx value "00".
+01 ContinuingEdStatus pic xx value "00".
+01 RestartControlStatus pic xx value "00".
+01 RestartLastId pic x(6) value spaces.
+01 RestartPointFlag pic x value "N".
+       88 RestartPointExists value "Y".
+01 RestartRunStatusWs pic x(1) value "Y".
+       88 PriorRunIncomplete value "N".
+01 RosterSkippedCount pic 9(5) value 0.
+01 RosterReadCount pic 9(5) value 0.
+01 EnrollmentStatus pic xx value "00".
+01 EnrollmentOpenFlag pic x value "Y".
+       88 EnrollmentFileOk value "Y".
+01 SisDetailCount pic 9(6) value 0.
+01 SisHashAccumulator pic 9(10) value 0.
+01 PassFailFlag pic x(1) value "N".
+01 GradeCutoffStatus pic xx value "00".
+01 AgeSuspenseStatus pic xx value "00".
+01 SisExtractStatus pic xx value "00".
+01 SisDetailStatus pic xx value "00".
+01 SisDetailEof pic x value "N".
+       88 EndOfSisDetail value "Y".
 PROCEDURE DIVISION.
-display "Hur gammal är du? : " with no advancing
-accept Age
-if Age >= 18 then
-       display "Du får rösta"
-end-if
-if Age < 18 then
-       display "Du får inte rösta"
-end-if
-if Age <= 5 then
-       display "Du går på dagis"    
-end-if
-if Age >= 19 then
-       display "Du har slutat skolan"
-end-if
-if Age >= 6 and Age < 16 then
-       compute GradeZeroRemover = Age - 6
-       display "Du går i " GradeZeroRemover ":an"
-end-if
-if Age >= 16 and < 18 then
-       compute Grade = Age - 6
-       compute GradeGymnasium = Grade - 9
-       display "Du går i " GradeGymnasium ":a ring"
-end-if 
-if Age = 18 then
-       compute Grade = Age - 6
-       compute GradeGymnasium = Grade - 9
-       display "Du går i " GradeGymnasium ":de ring"
-end-if    
-
-if Score is PassingScore then
-       display "You Passed"
-else
-       display "You failed"
-end-if
-
-if Score is not numeric then
-       display Score " is not a number"
-end-if
-
-if age >= 18 then 
-       set CanVote to true
-else       
-       set CantVote to true
-end-if
-
-if CanVoteFlag = 1 
-       display "You can vote"
-end-if
-
-if CanVoteFlag = 0
-display "You can't vote"
-end-if
-
-            STOP RUN.
+0000-Main-Logic.
+    perform 1000-Open-Enrollment
+    perform until EndOfEnrollment
+        perform 2000-Read-Enrollment
+        if not EndOfEnrollment
+            perform 3000-Process-Student
+        end-if
+    end-perform
+    perform 9000-Close-Enrollment
+    call "testitemanalysis" using LangCode
+    stop run.
+
+1000-Open-Enrollment.
+    open input StudentEnrollmentFile
+    if EnrollmentStatus not = "00"
+           display "Unable to open student enrollment file - status "
+                  EnrollmentStatus
+           move "N" to EnrollmentOpenFlag
+           set EndOfEnrollment to true
+    end-if
+    compute CurrentSchoolYear = function numval(
+        function current-date(1:4))
+    open extend StudentGradeHistoryFile
+    if GradeHistoryStatus = "05" or GradeHistoryStatus = "35"
+           open output StudentGradeHistoryFile
+    end-if
+    open extend VoteEligibilityLogFile
+    if VoteLogStatus = "05" or VoteLogStatus = "35"
+           open output VoteEligibilityLogFile
+    end-if
+    open extend AgeSuspenseFile
+    if AgeSuspenseStatus = "05" or AgeSuspenseStatus = "35"
+           open output AgeSuspenseFile
+    end-if
+    open extend ContinuingEdFile
+    if ContinuingEdStatus = "05" or ContinuingEdStatus = "35"
+           open output ContinuingEdFile
+    end-if
+    open extend SisDetailFile
+    if SisDetailStatus = "05" or SisDetailStatus = "35"
+           open output SisDetailFile
+    end-if
+    compute CurrentRunDate = function numval(
+        function current-date(1:8))
+    perform 1100-Load-Grade-Cutoffs
+    perform 1200-Load-Language
+    perform 1300-Load-Restart-Control
+    display function trim(MsgRosterTitle)
+    display "====================================================".
+
+1300-Load-Restart-Control.
+    open input RestartControlFile
+    if RestartControlStatus = "00"
+           read RestartControlFile
+               not at end
+                   move RestartLastStudentId to RestartLastId
+                   move RestartRunStatus to RestartRunStatusWs
+                   if PriorRunIncomplete
+                          set RestartPointExists to true
+                   end-if
+           end-read
+           close RestartControlFile
+    end-if.
+
+1200-Load-Language.
+    open input LanguageControlFile
+    if LangControlStatus = "00"
+           read LanguageControlFile
+               not at end move CtlLangCode to LangCode
+           end-read
+           close LanguageControlFile
+    end-if
+    evaluate LangCode
+        when "EN" move EnCatalog to ActiveMessages
+        when other move SvCatalog to ActiveMessages
+    end-evaluate.
+
+1100-Load-Grade-Cutoffs.
+    open input GradeCutoffFile
+    if GradeCutoffStatus = "00"
+           perform until EndOfGradeCutoffs
+               read GradeCutoffFile
+                   at end set EndOfGradeCutoffs to true
+                   not at end
+                       if GradeCutoffCount >= 10
+                              display "GRADECUTOFF has more than 10 "
+                                     "entries - extras ignored"
+                              set EndOfGradeCutoffs to true
+                       else
+                              add 1 to GradeCutoffCount
+                              set CutoffIdx to GradeCutoffCount
+                              move CutoffLetter to
+                                     TableCutoffLetter(CutoffIdx)
+                              move CutoffMinScore to
+                                     TableCutoffMinScore(CutoffIdx)
+                       end-if
+               end-read
+           end-perform
+           close GradeCutoffFile
+    else
+           display "Unable to open grade cutoff file - status "
+                  GradeCutoffStatus
+                  " - every score will be reported as grade F"
+    end-if.
+
+2000-Read-Enrollment.
+    read StudentEnrollmentFile
+        at end set EndOfEnrollment to true
+    end-read.
+
+3000-Process-Student.
+    add 1 to RosterReadCount
+    if RestartPointExists and EnrollStudentId <= RestartLastId
+           add 1 to RosterSkippedCount
+    else
+           move EnrollAge to Age
+           move EnrollScore to Score
+           add 1 to RosterStudentCount
+           if Age < MinValidAge or Age > MaxValidAge
+                  perform 3010-Write-Age-Suspense
+           else
+                  add 1 to RosterAcceptedCount
+                  perform 3100-Apply-Student-Logic
+           end-if
+           perform 3700-Update-Restart-Checkpoint
+    end-if.
+
+3700-Update-Restart-Checkpoint.
+    move EnrollStudentId to RestartLastStudentId
+    move "N" to RestartRunStatus
+    open output RestartControlFile
+    write RestartControlRecord
+    close RestartControlFile.
+
+3010-Write-Age-Suspense.
+    move EnrollStudentId to SuspStudentId
+    move EnrollStudentName to SuspStudentName
+    move Age to SuspAge
+    move "AGE OUT OF RANGE" to SuspReason
+    write AgeSuspenseRecord
+    add 1 to RosterRejectedCount
+    display function trim(MsgStudentLabel) " " EnrollStudentId " "
+           EnrollStudentName " (" function trim(MsgAgeLabel) " " Age
+           ") " function trim(MsgSuspenseReasonLabel)
+    display " ".
+
+3100-Apply-Student-Logic.
+    display function trim(MsgStudentLabel) " " EnrollStudentId " "
+           EnrollStudentName " (" function trim(MsgAgeLabel) " " Age
+           ")"
+
+    if Age >= 18 then
+           display function trim(MsgFarRosta)
+    end-if
+    if Age < 18 then
+           display function trim(MsgFarInteRosta)
+    end-if
+    if Age <= 5 then
+           display function trim(MsgDagis)
+    end-if
+    if Age >= 19 then
+           display function trim(MsgSlutatSkolan)
+           display function trim(MsgContinuingEd)
+           perform 3200-Track-Continuing-Ed
+    end-if
+    move spaces to HistGradeType
+    move 0 to HistGradeLevel
+    if Age >= 6 and Age < 16 then
+           compute GradeZeroRemover = Age - 6
+           display function trim(MsgGrundskolaPrefix) " "
+                  GradeZeroRemover function trim(MsgGrundskolaSuffix)
+           move "0" to HistGradeType
+           move GradeZeroRemover to HistGradeLevel
+    end-if
+    if Age >= 16 and < 18 then
+           compute Grade = Age - 6
+           compute GradeGymnasium = Grade - 9
+           display function trim(MsgGrundskolaPrefix) " "
+                  GradeGymnasium function trim(MsgGymnasiumSuffixA)
+           move "G" to HistGradeType
+           move GradeGymnasium to HistGradeLevel
+    end-if
+    if Age = 18 then
+           compute Grade = Age - 6
+           compute GradeGymnasium = Grade - 9
+           display function trim(MsgGrundskolaPrefix) " "
+                  GradeGymnasium function trim(MsgGymnasiumSuffixB)
+           move "G" to HistGradeType
+           move GradeGymnasium to HistGradeLevel
+    end-if
+    move EnrollStudentId to HistStudentId
+    move CurrentSchoolYear to HistSchoolYear
+    write GradeHistoryRecord
+
+    perform 3500-Derive-Score-Letter
+    perform 3600-Tally-Score-Letter
+    display function trim(MsgScoreLabel) " " Score " "
+           function trim(MsgIsGradeLabel) " " ScoreLetter
+    if ScoreLetter is PassingScore then
+           move "Y" to PassFailFlag
+           display function trim(MsgPassed)
+    else
+           move "N" to PassFailFlag
+           display function trim(MsgFailed)
+    end-if
+
+    if age >= 18 then
+           set CanVote to true
+    else
+           set CantVote to true
+    end-if
+
+    if CanVoteFlag = 1
+           display function trim(MsgCanVote)
+    end-if
+
+    if CanVoteFlag = 0
+           display function trim(MsgCantVote)
+    end-if
+
+    move EnrollStudentId to VoteLogStudentId
+    move Age to VoteLogAge
+    if CanVoteFlag = 1
+           move "Y" to VoteLogEligible
+    else
+           move "N" to VoteLogEligible
+    end-if
+    move CurrentRunDate to VoteLogRunDate
+    write VoteEligibilityLogRecord
+
+    perform 3800-Write-Sis-Detail
+
+    display " ".
+
+3800-Write-Sis-Detail.
+    move "D" to DetRecordType
+    move EnrollStudentId to DetStudentId
+    move Age to DetAge
+    move HistGradeLevel to DetGradeLevel
+    move HistGradeType to DetGradeType
+    move ScoreLetter to DetScoreLetter
+    move PassFailFlag to DetPassFail
+    move VoteLogEligible to DetVoteEligible
+    write SisDetailRecord.
+
+3200-Track-Continuing-Ed.
+    move EnrollStudentId to ContEdStudentId
+    move Age to ContEdAge
+    move "ENROLLED" to ContEdProgramStatus
+    move CurrentSchoolYear to ContEdSchoolYear
+    write ContinuingEdRecord.
+
+3500-Derive-Score-Letter.
+    move "F" to ScoreLetter
+    perform varying CutoffIdx from 1 by 1
+            until CutoffIdx > GradeCutoffCount
+        if Score >= TableCutoffMinScore(CutoffIdx) then
+               move TableCutoffLetter(CutoffIdx) to ScoreLetter
+               set CutoffIdx to GradeCutoffCount
+        end-if
+    end-perform.
+
+3600-Tally-Score-Letter.
+    evaluate ScoreLetter
+        when "A" add 1 to GradeCountA
+        when "B" add 1 to GradeCountB
+        when "C" add 1 to GradeCountC
+        when "D" add 1 to GradeCountD
+        when other add 1 to GradeCountF
+    end-evaluate.
+
+9000-Close-Enrollment.
+    if EnrollmentFileOk
+           close StudentEnrollmentFile
+    end-if
+    close StudentGradeHistoryFile
+    close VoteEligibilityLogFile
+    close AgeSuspenseFile
+    close ContinuingEdFile
+    close SisDetailFile
+    perform 9100-Build-Sis-Extract
+    perform 9200-Mark-Run-Complete
+    display "====================================================".
+    display function trim(MsgTotalProcessedLabel) " " RosterStudentCount
+    display function trim(MsgGradeDistLabel) " - A:" GradeCountA
+           " B:" GradeCountB " C:" GradeCountC
+           " D:" GradeCountD " F:" GradeCountF
+    display function trim(MsgReconciliationLabel) " - "
+           function trim(MsgReadLabel) ":" RosterReadCount
+           " " function trim(MsgAcceptedLabel) ":" RosterAcceptedCount
+           " " function trim(MsgRejectedLabel) ":" RosterRejectedCount
+           " " function trim(MsgSkippedLabel) ":" RosterSkippedCount.
+
+9200-Mark-Run-Complete.
+    move "Y" to RestartRunStatus
+    open output RestartControlFile
+    write RestartControlRecord
+    close RestartControlFile.
+
+9100-Build-Sis-Extract.
+    open output SisExtractFile
+    move "H" to SisRecordType
+    move spaces to SisStudentId
+    move 0 to SisAge SisGradeLevel SisRecordCount SisHashTotal
+    move spaces to SisGradeType SisScoreLetter SisPassFail
+           SisVoteEligible
+    move CurrentRunDate to SisExtractDate
+    write SisExtractRecord
+    open input SisDetailFile
+    if SisDetailStatus = "00"
+           perform until EndOfSisDetail
+               read SisDetailFile
+                   at end set EndOfSisDetail to true
+                   not at end
+                       move DetRecordType to SisRecordType
+                       move DetStudentId to SisStudentId
+                       move DetAge to SisAge
+                       move DetGradeLevel to SisGradeLevel
+                       move DetGradeType to SisGradeType
+                       move DetScoreLetter to SisScoreLetter
+                       move DetPassFail to SisPassFail
+                       move DetVoteEligible to SisVoteEligible
+                       move 0 to SisRecordCount SisHashTotal
+                              SisExtractDate
+                       write SisExtractRecord
+                       add 1 to SisDetailCount
+                       add function numval(DetStudentId)
+                              to SisHashAccumulator
+               end-read
+           end-perform
+           close SisDetailFile
+           perform 9150-Clear-Sis-Detail
+    end-if
+    move "T" to SisRecordType
+    move spaces to SisStudentId
+    move 0 to SisAge SisGradeLevel SisExtractDate
+    move spaces to SisGradeType SisScoreLetter SisPassFail
+           SisVoteEligible
+    move SisDetailCount to SisRecordCount
+    move SisHashAccumulator to SisHashTotal
+    write SisExtractRecord
+    close SisExtractFile.
+
+9150-Clear-Sis-Detail.
+    open output SisDetailFile
+    close SisDetailFile.
