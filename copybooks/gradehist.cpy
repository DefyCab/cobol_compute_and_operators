@@ -0,0 +1,9 @@
+      *> STUDENT-GRADE-HISTORY record, appended once per student per
+      *> run so a multi-year transcript can be rebuilt without
+      *> re-deriving grade level from age.
+           05 HistStudentId           pic x(6).
+           05 HistSchoolYear          pic 9(4).
+           05 HistGradeLevel          pic 9(2).
+           05 HistGradeType           pic x(1).
+      *>       "0" = grundskola (GradeZeroRemover), "G" = gymnasium
+      *>       ring, " " = no grade level applies this run.
