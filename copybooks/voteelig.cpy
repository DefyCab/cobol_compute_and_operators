@@ -0,0 +1,9 @@
+      *> VOTE-ELIGIBILITY-LOG record, appended once per student per
+      *> run so the election committee can produce the certified
+      *> roster and defend a challenged ballot after the fact.
+           05 VoteLogStudentId        pic x(6).
+           05 VoteLogAge              pic 99.
+           05 VoteLogEligible         pic x(1).
+      *>       "Y" or "N".
+           05 VoteLogRunDate          pic 9(8).
+      *>       CCYYMMDD.
