@@ -0,0 +1,3 @@
+      *> TEST-ANSWER-KEY record: one assessment item number per record,
+      *> tagged prime/odd/even for the item-analysis report.
+           05 AnswerKeyItemNumber     pic 9(3).
