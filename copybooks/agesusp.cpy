@@ -0,0 +1,7 @@
+      *> AGE-SUSPENSE record: roster entries whose age fails the K-12
+      *> sanity bounds are routed here instead of flowing into the
+      *> grade/voting computations.
+           05 SuspStudentId           pic x(6).
+           05 SuspStudentName         pic x(20).
+           05 SuspAge                 pic 99.
+           05 SuspReason              pic x(20).
