@@ -0,0 +1,13 @@
+      *> SIS-EXTRACT-DETAIL record: durable, append-only store of each
+      *> processed student's detail line. Kept across restarts so the
+      *> nightly SIS-EXTRACT feed's header/trailer can be rebuilt from
+      *> here at the end of every run without losing students logged
+      *> in an earlier run or duplicating the header/trailer records.
+           05 DetRecordType           pic x(1).
+           05 DetStudentId            pic x(6).
+           05 DetAge                  pic 99.
+           05 DetGradeLevel           pic 99.
+           05 DetGradeType            pic x(1).
+           05 DetScoreLetter          pic x(1).
+           05 DetPassFail             pic x(1).
+           05 DetVoteEligible         pic x(1).
