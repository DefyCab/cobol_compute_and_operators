@@ -0,0 +1,124 @@
+      *> MESSAGES catalog: Swedish and English text for every report
+      *> literal, selected into ActiveMessages by LangCode so the same
+      *> run can produce either language on demand.
+       01 SvCatalog.
+           05 SvMsgFarRosta           pic x(40) value "Du får rösta".
+           05 SvMsgFarInteRosta       pic x(40)
+               value "Du får inte rösta".
+           05 SvMsgDagis              pic x(40)
+               value "Du går på dagis".
+           05 SvMsgSlutatSkolan       pic x(40)
+               value "Du har slutat skolan".
+           05 SvMsgContinuingEd       pic x(40)
+               value "Du är inskriven i vuxenutbildning".
+           05 SvMsgGrundskolaPrefix   pic x(20) value "Du går i ".
+           05 SvMsgGrundskolaSuffix   pic x(10) value ":an".
+           05 SvMsgGymnasiumSuffixA   pic x(10) value ":a ring".
+           05 SvMsgGymnasiumSuffixB   pic x(10) value ":de ring".
+           05 SvMsgPassed             pic x(20) value "Du blev godkänd".
+           05 SvMsgFailed             pic x(20) value "Du blev underkänd".
+           05 SvMsgCanVote            pic x(20) value "Du kan rösta".
+           05 SvMsgCantVote           pic x(20) value "Du kan inte rösta".
+           05 SvMsgItemAnalysisTitle  pic x(40)
+               value "ITEMANALYSRAPPORT".
+           05 SvMsgItemLabel          pic x(10) value "Fråga ".
+           05 SvMsgPrimeLabel         pic x(20) value "Primtal: ".
+           05 SvMsgOddLabel           pic x(20) value "Udda: ".
+           05 SvMsgEvenLabel          pic x(20) value "Jämnt: ".
+           05 SvMsgTotalItemsLabel    pic x(40)
+               value "Totalt antal klassificerade frågor: ".
+           05 SvMsgRosterTitle        pic x(40)
+               value "ELEVLISTA".
+           05 SvMsgStudentLabel       pic x(10) value "Elev".
+           05 SvMsgAgeLabel           pic x(10) value "Ålder".
+           05 SvMsgScoreLabel         pic x(10) value "Poäng".
+           05 SvMsgIsGradeLabel       pic x(10) value "är betyg".
+           05 SvMsgTotalProcessedLabel pic x(40)
+               value "Totalt antal elever behandlade:".
+           05 SvMsgGradeDistLabel     pic x(30)
+               value "Betygsfördelning".
+           05 SvMsgReconciliationLabel pic x(20) value "Avstämning".
+           05 SvMsgReadLabel          pic x(10) value "lästa".
+           05 SvMsgAcceptedLabel      pic x(15) value "godkända".
+           05 SvMsgRejectedLabel      pic x(15) value "avvisade".
+           05 SvMsgSkippedLabel       pic x(25)
+               value "överhoppade(omstart)".
+           05 SvMsgSuspenseReasonLabel pic x(60)
+               value "skickad till karantän - ålder utanför intervall".
+       01 EnCatalog.
+           05 EnMsgFarRosta           pic x(40) value "You may vote".
+           05 EnMsgFarInteRosta       pic x(40)
+               value "You may not vote yet".
+           05 EnMsgDagis              pic x(40)
+               value "You are in preschool".
+           05 EnMsgSlutatSkolan       pic x(40)
+               value "You have finished school".
+           05 EnMsgContinuingEd       pic x(40)
+               value "You are enrolled in continuing education".
+           05 EnMsgGrundskolaPrefix   pic x(20) value "You are in grade ".
+           05 EnMsgGrundskolaSuffix   pic x(10) value " ".
+           05 EnMsgGymnasiumSuffixA   pic x(10) value " ".
+           05 EnMsgGymnasiumSuffixB   pic x(10) value " ".
+           05 EnMsgPassed             pic x(20) value "You Passed".
+           05 EnMsgFailed             pic x(20) value "You failed".
+           05 EnMsgCanVote            pic x(20) value "You can vote".
+           05 EnMsgCantVote           pic x(20) value "You can't vote".
+           05 EnMsgItemAnalysisTitle  pic x(40)
+               value "TEST ITEM ANALYSIS REPORT".
+           05 EnMsgItemLabel          pic x(10) value "Item ".
+           05 EnMsgPrimeLabel         pic x(20) value "Prime: ".
+           05 EnMsgOddLabel           pic x(20) value "Odd: ".
+           05 EnMsgEvenLabel          pic x(20) value "Even: ".
+           05 EnMsgTotalItemsLabel    pic x(40)
+               value "Total items classified: ".
+           05 EnMsgRosterTitle        pic x(40)
+               value "STUDENT ROSTER REPORT".
+           05 EnMsgStudentLabel       pic x(10) value "Student".
+           05 EnMsgAgeLabel           pic x(10) value "Age".
+           05 EnMsgScoreLabel         pic x(10) value "Score".
+           05 EnMsgIsGradeLabel       pic x(10) value "is grade".
+           05 EnMsgTotalProcessedLabel pic x(40)
+               value "Total students processed:".
+           05 EnMsgGradeDistLabel     pic x(30)
+               value "Grade distribution".
+           05 EnMsgReconciliationLabel pic x(20) value "Reconciliation".
+           05 EnMsgReadLabel          pic x(10) value "read".
+           05 EnMsgAcceptedLabel      pic x(15) value "accepted".
+           05 EnMsgRejectedLabel      pic x(15) value "rejected".
+           05 EnMsgSkippedLabel       pic x(25)
+               value "skipped(restart)".
+           05 EnMsgSuspenseReasonLabel pic x(60)
+               value "routed to suspense - age out of range".
+       01 ActiveMessages.
+           05 MsgFarRosta             pic x(40).
+           05 MsgFarInteRosta         pic x(40).
+           05 MsgDagis                pic x(40).
+           05 MsgSlutatSkolan         pic x(40).
+           05 MsgContinuingEd         pic x(40).
+           05 MsgGrundskolaPrefix     pic x(20).
+           05 MsgGrundskolaSuffix     pic x(10).
+           05 MsgGymnasiumSuffixA     pic x(10).
+           05 MsgGymnasiumSuffixB     pic x(10).
+           05 MsgPassed               pic x(20).
+           05 MsgFailed               pic x(20).
+           05 MsgCanVote              pic x(20).
+           05 MsgCantVote             pic x(20).
+           05 MsgItemAnalysisTitle    pic x(40).
+           05 MsgItemLabel            pic x(10).
+           05 MsgPrimeLabel           pic x(20).
+           05 MsgOddLabel             pic x(20).
+           05 MsgEvenLabel            pic x(20).
+           05 MsgTotalItemsLabel      pic x(40).
+           05 MsgRosterTitle          pic x(40).
+           05 MsgStudentLabel         pic x(10).
+           05 MsgAgeLabel             pic x(10).
+           05 MsgScoreLabel           pic x(10).
+           05 MsgIsGradeLabel         pic x(10).
+           05 MsgTotalProcessedLabel  pic x(40).
+           05 MsgGradeDistLabel       pic x(30).
+           05 MsgReconciliationLabel  pic x(20).
+           05 MsgReadLabel            pic x(10).
+           05 MsgAcceptedLabel        pic x(15).
+           05 MsgRejectedLabel        pic x(15).
+           05 MsgSkippedLabel         pic x(25).
+           05 MsgSuspenseReasonLabel  pic x(60).
