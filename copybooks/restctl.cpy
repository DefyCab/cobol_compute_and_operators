@@ -0,0 +1,11 @@
+      *> RESTART-CONTROL record: the last STUDENT-ENROLLMENT student ID
+      *> successfully processed, rewritten after every student so a
+      *> restarted run can skip ahead instead of reprocessing (and
+      *> double-logging) records that already went through.
+      *> RestartRunStatus distinguishes a mid-run checkpoint ("N", run
+      *> still in progress) from a clean end-of-run marker ("Y"). Only
+      *> an "N" watermark is honored on the next run - a "Y" means the
+      *> prior run finished cleanly and the next run starts fresh
+      *> rather than skipping its own population forever.
+           05 RestartLastStudentId    pic x(6).
+           05 RestartRunStatus        pic x(1).
