@@ -0,0 +1,15 @@
+      *> SIS-EXTRACT record: fixed-width feed to the district Student
+      *> Information System. One layout serves the header (H),
+      *> detail (D), and trailer (T) records; unused fields are left
+      *> spaces/zeros for the record types that do not populate them.
+           05 SisRecordType           pic x(1).
+           05 SisStudentId            pic x(6).
+           05 SisAge                  pic 99.
+           05 SisGradeLevel           pic 99.
+           05 SisGradeType            pic x(1).
+           05 SisScoreLetter          pic x(1).
+           05 SisPassFail             pic x(1).
+           05 SisVoteEligible         pic x(1).
+           05 SisRecordCount          pic 9(6).
+           05 SisHashTotal            pic 9(10).
+           05 SisExtractDate          pic 9(8).
