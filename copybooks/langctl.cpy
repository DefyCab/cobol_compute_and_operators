@@ -0,0 +1,3 @@
+      *> LANGUAGE-CONTROL record: a single LANG-CODE ("SV" or "EN")
+      *> that selects which MESSAGES catalog drives report output.
+           05 CtlLangCode             pic x(2).
