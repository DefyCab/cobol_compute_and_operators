@@ -0,0 +1,6 @@
+      *> Fixed-width STUDENT-ENROLLMENT roster record.
+      *> One record per student, read by the batch enrollment run.
+           05 EnrollStudentId         pic x(6).
+           05 EnrollStudentName       pic x(20).
+           05 EnrollAge               pic 99.
+           05 EnrollScore             pic 9(3).
