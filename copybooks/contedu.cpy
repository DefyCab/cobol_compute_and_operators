@@ -0,0 +1,8 @@
+      *> CONTINUING-ED-ENROLLMENT record: tracks the Age >= 19
+      *> population through our adult/continuing-education programs
+      *> instead of just labelling them "done" and discarding them.
+           05 ContEdStudentId         pic x(6).
+           05 ContEdAge               pic 99.
+           05 ContEdProgramStatus     pic x(10).
+      *>       "ENROLLED" for every student routed down this path.
+           05 ContEdSchoolYear        pic 9(4).
