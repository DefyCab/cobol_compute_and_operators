@@ -0,0 +1,7 @@
+      *> GRADE-CUTOFF control record: one entry per letter grade,
+      *> maintained per term since the district moves the passing
+      *> threshold some years. The control file must be sorted with
+      *> the highest CutoffMinScore first so the lookup can stop at
+      *> the first entry the score qualifies for.
+           05 CutoffLetter            pic x(1).
+           05 CutoffMinScore          pic 9(3).
