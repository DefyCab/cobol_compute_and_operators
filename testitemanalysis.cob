@@ -0,0 +1,103 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. testitemanalysis.
+AUTHOR. Love Bellinder.
+
+DATE-WRITTEN.  08/08/2026.
+*>
+*> Modification history
+*> 08/08/2026 - item-analysis subsystem pulled out of the old
+*>              single-digit TestNumber classifier. Reads the
+*>              TEST-ANSWER-KEY file of assessment item numbers and
+*>              tags each one prime/odd/even for the assessment team.
+*> 08/08/2026 - report text now follows the same LANG-CODE driven
+*>              MESSAGES catalog as the calling batch run, instead of
+*>              hardcoded Swedish labels.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TestAnswerKeyFile ASSIGN TO "TESTANSWERKEY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AnswerKeyStatus.
+DATA DIVISION.
+FILE SECTION.
+FD TestAnswerKeyFile.
+01 TestAnswerKeyRecord.
+    COPY testitem.
+WORKING-STORAGE SECTION.
+COPY messages.
+01 AnswerKeyEof pic x value "N".
+       88 EndOfAnswerKey value "Y".
+01 ItemNumberWs pic 9(3) value 0.
+01 ItemDivisor pic 9(3) value 0.
+01 ItemIsPrimeFlag pic x value "N".
+       88 ItemIsPrime value "Y".
+01 ItemIsOddFlag pic x value "N".
+       88 ItemIsOdd value "Y".
+01 ItemIsEvenFlag pic x value "N".
+       88 ItemIsEven value "Y".
+01 ItemCount pic 9(5) value 0.
+01 AnswerKeyStatus pic xx value "00".
+LINKAGE SECTION.
+01 LsLangCode pic x(2).
+PROCEDURE DIVISION USING LsLangCode.
+0000-Main-Logic.
+    evaluate LsLangCode
+        when "EN" move EnCatalog to ActiveMessages
+        when other move SvCatalog to ActiveMessages
+    end-evaluate
+    display function trim(MsgItemAnalysisTitle)
+    display "===================================================="
+    open input TestAnswerKeyFile
+    if AnswerKeyStatus = "00"
+           perform until EndOfAnswerKey
+               read TestAnswerKeyFile
+                   at end set EndOfAnswerKey to true
+                   not at end perform 1000-Classify-Item
+               end-read
+           end-perform
+           close TestAnswerKeyFile
+    else
+           display "Unable to open test answer key file - status "
+                  AnswerKeyStatus
+    end-if
+    display "===================================================="
+    display function trim(MsgTotalItemsLabel) " " ItemCount
+    goback.
+
+1000-Classify-Item.
+    move AnswerKeyItemNumber to ItemNumberWs
+    add 1 to ItemCount
+    perform 1100-Check-Prime
+    perform 1200-Check-Odd-Even
+    display function trim(MsgItemLabel) " " ItemNumberWs
+           " " function trim(MsgPrimeLabel) " " ItemIsPrimeFlag
+           " " function trim(MsgOddLabel) " " ItemIsOddFlag
+           " " function trim(MsgEvenLabel) " " ItemIsEvenFlag.
+
+1100-Check-Prime.
+    move "N" to ItemIsPrimeFlag
+    if ItemNumberWs = 2
+           move "Y" to ItemIsPrimeFlag
+    else
+        if ItemNumberWs > 2 and function mod(ItemNumberWs, 2) not = 0
+               move "Y" to ItemIsPrimeFlag
+               perform varying ItemDivisor from 3 by 2
+                       until ItemDivisor >= ItemNumberWs
+                   if function mod(ItemNumberWs, ItemDivisor) = 0
+                          move "N" to ItemIsPrimeFlag
+                          move ItemNumberWs to ItemDivisor
+                   end-if
+               end-perform
+        end-if
+    end-if.
+
+1200-Check-Odd-Even.
+    if function mod(ItemNumberWs, 2) = 0
+           move "Y" to ItemIsEvenFlag
+           move "N" to ItemIsOddFlag
+    else
+           move "N" to ItemIsEvenFlag
+           move "Y" to ItemIsOddFlag
+    end-if.
